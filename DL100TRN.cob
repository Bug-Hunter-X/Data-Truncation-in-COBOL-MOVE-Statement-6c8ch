@@ -0,0 +1,109 @@
+000100*--------------------------------------------------------------*
+000110*  PROGRAM-ID.  DL100TRN                                        *
+000120*  AUTHOR.      R. MARCHETTI                                    *
+000130*  INSTALLATION.  DATA QUALITY SYSTEMS                          *
+000140*  DATE-WRITTEN.  08/09/2026                                    *
+000150*                                                                *
+000160*  REMARKS.     SHARED LENGTH-CHECK-AND-TRUNCATE SUBPROGRAM.    *
+000170*               CALLED BY DL100MN AND ANY OTHER EXTRACT JOB     *
+000180*               THAT NEEDS TO FIT A VALUE INTO A DOWNSTREAM     *
+000190*               FIELD LENGTH.  THE LIMIT AND BOTH WORK AREAS    *
+000200*               ARE PASSED IN SO THE CALLER OWNS THE STORAGE.   *
+000210*                                                                *
+000220*  MODIFICATION HISTORY.                                        *
+000230*  DATE        BY    DESCRIPTION                                *
+000240*  ----------  ----  -------------------------------------      *
+000250*  08/09/2026  RDM   PULLED OUT OF DL100MN SO EVERY EXTRACT     *
+000260*                     JOB CAN CALL ONE COPY OF THIS LOGIC.       *
+000270*  08/09/2026  RDM   WORK AREAS WIDENED TO 500 BYTES AND THE    *
+000280*                     SOURCE WIDTH IS NOW PASSED IN SO CALLERS  *
+000290*                     CAN SERVE FEEDS WIDER THAN 200 BYTES.      *
+000300*  08/09/2026  RDM   RETURNS THE ACTUAL OUTPUT LENGTH SO A      *
+000310*                     CALLER CAN RECONCILE CHARACTERS IN AGAINST *
+000320*                     CHARACTERS OUT.                            *
+000330*--------------------------------------------------------------*
+000340 IDENTIFICATION DIVISION.
+000350 PROGRAM-ID.         DL100TRN.
+000360 AUTHOR.             R. MARCHETTI.
+000370 INSTALLATION.       DATA QUALITY SYSTEMS.
+000380 DATE-WRITTEN.       08/09/2026.
+000390 DATE-COMPILED.
+000400*
+000410 ENVIRONMENT DIVISION.
+000420*
+000430 DATA DIVISION.
+000440 WORKING-STORAGE SECTION.
+000450 01  WS-MB-FIELDS.
+000460     05  WS-CUT-LENGTH           PIC 9(4) COMP.
+000470     05  WS-BYTE-COUNT           PIC 9(4) COMP.
+000480     05  WS-SCAN-POS             PIC 9(4) COMP.
+000490     05  WS-CHAR-WIDTH           PIC 9(1) COMP.
+000500*
+000510 LINKAGE SECTION.
+000520 01  LK-AREA-1                   PIC X(500).
+000530 01  LK-AREA-2                   PIC X(500).
+000540 01  LK-LIMIT                    PIC 9(4) COMP.
+000550 01  LK-LENGTH                   PIC 9(4) COMP.
+000560 01  LK-MULTIBYTE-SWITCH         PIC X(01).
+000570 01  LK-TRUNCATED-SWITCH         PIC X(01).
+000580 01  LK-SOURCE-WIDTH             PIC 9(4) COMP.
+000590 01  LK-OUTPUT-LENGTH            PIC 9(4) COMP.
+000600*
+000610 PROCEDURE DIVISION USING LK-AREA-1 LK-AREA-2 LK-LIMIT
+000620         LK-LENGTH LK-MULTIBYTE-SWITCH LK-TRUNCATED-SWITCH
+000630         LK-SOURCE-WIDTH LK-OUTPUT-LENGTH.
+000640*--------------------------------------------------------------*
+000650*    0000-MAINLINE                                              *
+000660*--------------------------------------------------------------*
+000670 0000-MAINLINE.
+000680     MOVE "N" TO LK-TRUNCATED-SWITCH.
+000690     IF LK-LENGTH > LK-LIMIT THEN
+000700         IF LK-MULTIBYTE-SWITCH = "Y" THEN
+000710             PERFORM 1000-COMPUTE-CUT-LENGTH
+000720                 THRU 1000-EXIT
+000730         ELSE
+000740             MOVE LK-LIMIT TO WS-CUT-LENGTH
+000750         END-IF
+000760         MOVE LK-AREA-1(1:WS-CUT-LENGTH) TO LK-AREA-2
+000770         MOVE "Y" TO LK-TRUNCATED-SWITCH
+000780         MOVE WS-CUT-LENGTH TO LK-OUTPUT-LENGTH
+000790     ELSE
+000800         MOVE LK-AREA-1 TO LK-AREA-2
+000810         MOVE LK-LENGTH TO LK-OUTPUT-LENGTH
+000820     END-IF.
+000830     GOBACK.
+000840*--------------------------------------------------------------*
+000850*    1000-COMPUTE-CUT-LENGTH  -  FIND THE LAST WHOLE-CHARACTER  *
+000860*                       BYTE POSITION AT OR BELOW LK-LIMIT       *
+000870*--------------------------------------------------------------*
+000880 1000-COMPUTE-CUT-LENGTH.
+000890     MOVE ZERO TO WS-BYTE-COUNT.
+000900     MOVE 1 TO WS-SCAN-POS.
+000910     PERFORM 1010-SCAN-MB-CHARACTER
+000920         THRU 1010-EXIT
+000930         UNTIL WS-SCAN-POS > LK-SOURCE-WIDTH
+000940         OR WS-BYTE-COUNT >= LK-LIMIT.
+000950     MOVE WS-BYTE-COUNT TO WS-CUT-LENGTH.
+000960 1000-EXIT.
+000970     EXIT.
+000980*--------------------------------------------------------------*
+000990*    1010-SCAN-MB-CHARACTER  -  ADVANCE PAST ONE SHIFT-JIS      *
+001000*                       CHARACTER WITHOUT SPLITTING ITS BYTES    *
+001010*--------------------------------------------------------------*
+001020 1010-SCAN-MB-CHARACTER.
+001030     IF (LK-AREA-1(WS-SCAN-POS:1) >= X"81"
+001040             AND LK-AREA-1(WS-SCAN-POS:1) <= X"9F")
+001050         OR (LK-AREA-1(WS-SCAN-POS:1) >= X"E0"
+001060             AND LK-AREA-1(WS-SCAN-POS:1) <= X"FC")
+001070         MOVE 2 TO WS-CHAR-WIDTH
+001080     ELSE
+001090         MOVE 1 TO WS-CHAR-WIDTH
+001100     END-IF.
+001110     IF WS-BYTE-COUNT + WS-CHAR-WIDTH > LK-LIMIT THEN
+001120         ADD 1 TO LK-SOURCE-WIDTH GIVING WS-SCAN-POS
+001130     ELSE
+001140         ADD WS-CHAR-WIDTH TO WS-BYTE-COUNT
+001150         ADD WS-CHAR-WIDTH TO WS-SCAN-POS
+001160     END-IF.
+001170 1010-EXIT.
+001180     EXIT.
