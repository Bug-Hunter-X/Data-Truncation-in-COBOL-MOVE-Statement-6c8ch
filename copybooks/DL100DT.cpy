@@ -0,0 +1,17 @@
+000100*----------------------------------------------------------------*
+000110*  DL100DT  -  DESTINATION-TYPE TABLE FOR DL100MN.  ONE ROW PER  *
+000120*              KNOWN DOWNSTREAM FEED, GIVING THE SOURCE FIELD    *
+000130*              WIDTH TO READ AND THE TRUNCATION LIMIT TO APPLY   *
+000140*              SO ONE ROUTINE CAN SERVE EVERY FEED INSTEAD OF    *
+000150*              OPERATIONS HAVING TO KNOW THE RAW NUMBERS.        *
+000160*----------------------------------------------------------------*
+000170 01  DT-TABLE-VALUES.
+000180     05  FILLER                  PIC X(12) VALUE "MAIL02000018".
+000190     05  FILLER                  PIC X(12) VALUE "NOTE02000100".
+000200     05  FILLER                  PIC X(12) VALUE "PART02000100".
+000210     05  FILLER                  PIC X(12) VALUE "MEMO05000240".
+000220 01  DT-TABLE REDEFINES DT-TABLE-VALUES.
+000230     05  DT-ENTRY OCCURS 4 TIMES INDEXED BY DT-IDX.
+000240         10  DT-CODE             PIC X(04).
+000250         10  DT-SOURCE-WIDTH     PIC 9(04).
+000260         10  DT-LIMIT            PIC 9(04).
