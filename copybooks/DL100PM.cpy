@@ -0,0 +1,14 @@
+000100*----------------------------------------------------------------*
+000110*  DL100PM  -  RUN-TIME PARAMETER CARD FOR DL100MN.  ONE RECORD  *
+000120*              READ AT START-UP.  LETS OPERATIONS RETARGET THE   *
+000130*              TRUNCATION LIMIT WITHOUT A RECOMPILE.  PM-DEST-   *
+000140*              TYPE, WHEN SUPPLIED, LOOKS UP THE SOURCE WIDTH    *
+000150*              AND LIMIT FOR A KNOWN FEED IN DL100DT INSTEAD OF  *
+000160*              OPERATIONS HAVING TO SUPPLY PM-LIMIT DIRECTLY.    *
+000170*----------------------------------------------------------------*
+000180 01  PM-RECORD.
+000190     05  PM-LIMIT                PIC 9(04).
+000200     05  PM-CKPT-INTERVAL        PIC 9(06).
+000210     05  PM-MULTIBYTE-SWITCH     PIC X(01).
+000220     05  PM-DEST-TYPE            PIC X(04).
+000230     05  FILLER                  PIC X(65).
