@@ -0,0 +1,10 @@
+000100*----------------------------------------------------------------*
+000110*  DL100RJ  -  REJECT RECORD LAYOUT FOR DL100MN.  WRITTEN WHEN   *
+000120*              A RECORD FAILS THE PRINTABLE-DATA VALIDATION      *
+000130*              PASS INSTEAD OF BEING SILENTLY TRUNCATED.         *
+000140*----------------------------------------------------------------*
+000150 01  RJ-RECORD.
+000160     05  RJ-DATE-WRITTEN         PIC X(10).
+000170     05  RJ-RECORD-ID            PIC 9(09).
+000180     05  RJ-REASON               PIC X(42).
+000190     05  RJ-ORIGINAL-VALUE       PIC X(500).
