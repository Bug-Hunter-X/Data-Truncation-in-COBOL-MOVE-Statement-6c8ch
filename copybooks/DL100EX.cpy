@@ -0,0 +1,12 @@
+000100*----------------------------------------------------------------*
+000110*  DL100EX  -  EXCEPTION RECORD LAYOUT FOR DL100MN TRUNCATION    *
+000120*              EXCEPTION FILE.  ONE RECORD IS WRITTEN EACH TIME  *
+000130*              THE LENGTH-CHECK TRIPS THE TRUNCATION BRANCH.     *
+000140*----------------------------------------------------------------*
+000150 01  EX-RECORD.
+000160     05  EX-DATE-WRITTEN         PIC X(10).
+000170     05  EX-RECORD-ID            PIC 9(09).
+000180     05  EX-ACTUAL-LENGTH        PIC 9(04).
+000190     05  EX-LIMIT-USED           PIC 9(04).
+000200     05  EX-ORIGINAL-VALUE       PIC X(500).
+000210     05  EX-TRUNCATED-VALUE      PIC X(500).
