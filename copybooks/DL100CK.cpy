@@ -0,0 +1,17 @@
+000100*----------------------------------------------------------------*
+000110*  DL100CK  -  CHECKPOINT RECORD FOR DL100MN.  REWRITTEN EVERY   *
+000120*              PM-CKPT-INTERVAL RECORDS SO AN ABENDED RUN CAN    *
+000130*              RESTART PAST THE LAST RECORD PROCESSED.  CARRIES  *
+000140*              THE RUNNING SUMMARY/RECONCILIATION TOTALS TOO SO  *
+000150*              A RESTARTED RUN'S END-OF-RUN REPORT STILL COVERS  *
+000160*              THE WHOLE JOB, NOT JUST THE POST-RESTART TAIL.    *
+000170*----------------------------------------------------------------*
+000180 01  CK-RECORD.
+000190     05  CK-LAST-RECORD-ID       PIC 9(09).
+000200     05  CK-TRUNC-COUNT          PIC 9(09).
+000210     05  CK-REJECT-COUNT         PIC 9(09).
+000220     05  CK-MAX-LENGTH           PIC 9(04).
+000230     05  CK-SUM-LENGTH           PIC 9(11).
+000240     05  CK-SUM-INPUT-LENGTH     PIC 9(11).
+000250     05  CK-SUM-OUTPUT-LENGTH    PIC 9(11).
+000260     05  CK-SUM-REJECT-LENGTH    PIC 9(11).
