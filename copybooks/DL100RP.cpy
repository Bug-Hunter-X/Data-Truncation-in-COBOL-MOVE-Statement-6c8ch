@@ -0,0 +1,5 @@
+000100*----------------------------------------------------------------*
+000110*  DL100RP  -  PRINT LINE FOR THE DL100MN END-OF-RUN SUMMARY     *
+000120*              REPORT.                                           *
+000130*----------------------------------------------------------------*
+000140 01  RP-RECORD                   PIC X(80).
