@@ -0,0 +1,601 @@
+000100*--------------------------------------------------------------*
+000110*  PROGRAM-ID.  DL100MN                                         *
+000120*  AUTHOR.      R. MARCHETTI                                    *
+000130*  INSTALLATION.  DATA QUALITY SYSTEMS                          *
+000140*  DATE-WRITTEN.  01/15/2019                                    *
+000150*                                                                *
+000160*  REMARKS.     TRUNCATES AN OVERSIZE FIELD VALUE TO FIT A      *
+000170*               DOWNSTREAM DESTINATION FIELD LENGTH.            *
+000180*                                                                *
+000190*  MODIFICATION HISTORY.                                        *
+000200*  DATE        BY    DESCRIPTION                                *
+000210*  ----------  ----  -------------------------------------      *
+000220*  08/09/2026  RDM   ADDED A PERMANENT EXCEPTION FILE SO         *
+000230*                     EVERY TRUNCATION EVENT IS RECORDED FOR     *
+000240*                     DATA-QUALITY REVIEW, NOT JUST DISPLAYED.   *
+000250*  08/09/2026  RDM   LIMIT IS NOW READ FROM A PARAMETER CARD     *
+000260*                     INSTEAD OF BEING HARD-CODED AT 100.        *
+000270*  08/09/2026  RDM   CONVERTED TO A FILE-DRIVEN BATCH JOB.       *
+000280*                     EVERY RECORD ON THE INPUT FILE IS RUN      *
+000290*                     THROUGH THE SAME TRUNCATION LOGIC.         *
+000300*  08/09/2026  RDM   ADDED CHECKPOINT/RESTART SO A RERUN PICKS   *
+000310*                     UP PAST THE LAST RECORD CHECKPOINTED.      *
+000320*  08/09/2026  RDM   ADDED AN END-OF-RUN SUMMARY REPORT WITH     *
+000330*                     TRUNCATION STATISTICS.                     *
+000340*  08/09/2026  RDM   ADDED A VALIDATION PASS THAT FLAGS NON-     *
+000350*                     PRINTABLE / LOW-VALUE RECORDS TO A         *
+000360*                     REJECT FILE INSTEAD OF TRUNCATING THEM.    *
+000370*  08/09/2026  RDM   ADDED CHARACTER-BOUNDARY-SAFE TRUNCATION    *
+000380*                     FOR SHIFT-JIS MULTI-BYTE FEEDS SO A CUT    *
+000390*                     NEVER LANDS INSIDE A TWO-BYTE CHARACTER.   *
+000400*                     RELAXED THE HIGH-BYTE VALIDATION CHECK ON  *
+000410*                     MULTI-BYTE FEEDS SO SHIFT-JIS LEAD BYTES   *
+000420*                     ARE NOT MISTAKEN FOR BINARY GARBAGE.       *
+000430*  08/09/2026  RDM   MOVED THE LENGTH-CHECK-AND-TRUNCATE LOGIC   *
+000440*                     OUT TO THE SHARED DL100TRN SUBPROGRAM SO   *
+000450*                     OTHER EXTRACT JOBS CAN CALL IT TOO.        *
+000460*  08/09/2026  RDM   WORK AREAS WIDENED TO 500 BYTES AND MADE    *
+000470*                     DATA-DRIVEN BY A DESTINATION-TYPE CODE ON  *
+000480*                     THE PARAMETER CARD (SEE DL100DT) SO ONE    *
+000490*                     ROUTINE COVERS EVERY FEED'S SOURCE WIDTH   *
+000500*                     AND DOWNSTREAM LIMIT.                      *
+000510*  08/09/2026  RDM   ADDED AN INPUT/OUTPUT CHARACTER RECONCIL-  *
+000520*                     IATION TO THE SUMMARY REPORT SO A RUN CAN  *
+000530*                     BE PROVEN COMPLETE FOR AUDIT.              *
+000540*--------------------------------------------------------------*
+000550 IDENTIFICATION DIVISION.
+000560 PROGRAM-ID.         DL100MN.
+000570 AUTHOR.             R. MARCHETTI.
+000580 INSTALLATION.       DATA QUALITY SYSTEMS.
+000590 DATE-WRITTEN.       01/15/2019.
+000600 DATE-COMPILED.
+000610*
+000620 ENVIRONMENT DIVISION.
+000630 INPUT-OUTPUT SECTION.
+000640 FILE-CONTROL.
+000650     SELECT PARM-FILE ASSIGN TO "PARMFILE"
+000660         ORGANIZATION IS LINE SEQUENTIAL.
+000670     SELECT IN-FILE ASSIGN TO "INFILE"
+000680         ORGANIZATION IS LINE SEQUENTIAL.
+000690     SELECT OUT-FILE ASSIGN TO "OUTFILE"
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000705         FILE STATUS IS WS-OUT-STATUS.
+000710     SELECT EXCEPT-FILE ASSIGN TO "EXCPFILE"
+000720         ORGANIZATION IS LINE SEQUENTIAL
+000725         FILE STATUS IS WS-EXCEPT-STATUS.
+000730     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTFILE"
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS WS-CKPT-STATUS.
+000760     SELECT REPORT-FILE ASSIGN TO "RPTFILE"
+000770         ORGANIZATION IS LINE SEQUENTIAL.
+000780     SELECT REJECT-FILE ASSIGN TO "REJCFILE"
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000795         FILE STATUS IS WS-REJECT-STATUS.
+000800*
+000810 DATA DIVISION.
+000820 FILE SECTION.
+000830 FD  PARM-FILE
+000840     LABEL RECORDS ARE STANDARD.
+000850 COPY DL100PM.
+000860*
+000870 FD  REJECT-FILE
+000880     LABEL RECORDS ARE STANDARD.
+000890 COPY DL100RJ.
+000900*
+000910 FD  CHECKPOINT-FILE
+000920     LABEL RECORDS ARE STANDARD.
+000930 COPY DL100CK.
+000940*
+000950 FD  REPORT-FILE
+000960     LABEL RECORDS ARE STANDARD.
+000970 COPY DL100RP.
+000980*
+000990 FD  IN-FILE
+001000     LABEL RECORDS ARE STANDARD.
+001010 01  IN-RECORD                   PIC X(500).
+001020*
+001030 FD  OUT-FILE
+001040     LABEL RECORDS ARE STANDARD.
+001050 01  OUT-RECORD                  PIC X(500).
+001060*
+001070 FD  EXCEPT-FILE
+001080     LABEL RECORDS ARE STANDARD.
+001090 COPY DL100EX.
+001100*
+001110 WORKING-STORAGE SECTION.
+001120*--------------------------------------------------------------*
+001130*    WORKING STORAGE FOR THE TRUNCATION WORK AREAS              *
+001140*--------------------------------------------------------------*
+001150 01  WS-AREA-1                   PIC X(500).
+001160 01  WS-AREA-2                   PIC X(500).
+001170 01  WS-LENGTH                   PIC 9(4) COMP.
+001180 01  WS-LIMIT                    PIC 9(4) COMP VALUE 100.
+001190 01  WS-SOURCE-WIDTH             PIC 9(4) COMP VALUE 200.
+001200 01  WS-MULTIBYTE-SWITCH         PIC X(01) VALUE "N".
+001210     88  WS-MULTIBYTE-FEED                 VALUE "Y".
+001220 01  WS-TRUNCATED-SWITCH         PIC X(01).
+001230     88  WS-TRUNCATED                      VALUE "Y".
+001240*--------------------------------------------------------------*
+001250*    WORKING STORAGE FOR THE DESTINATION-TYPE LOOKUP            *
+001260*--------------------------------------------------------------*
+001270 COPY DL100DT.
+001280*--------------------------------------------------------------*
+001290*    WORKING STORAGE FOR THE EXCEPTION FILE                     *
+001300*--------------------------------------------------------------*
+001310 01  WS-SWITCHES.
+001320     05  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+001330         88  WS-EOF                       VALUE "Y".
+001340 01  WS-COUNTERS.
+001350     05  WS-RECORD-ID            PIC 9(09) COMP VALUE ZERO.
+001360*--------------------------------------------------------------*
+001370*    WORKING STORAGE FOR CHECKPOINT/RESTART                     *
+001380*--------------------------------------------------------------*
+001390 01  WS-CKPT-STATUS              PIC X(02).
+001395 01  WS-OUT-STATUS               PIC X(02).
+001396 01  WS-EXCEPT-STATUS            PIC X(02).
+001397 01  WS-REJECT-STATUS            PIC X(02).
+001400 01  WS-CKPT-FIELDS.
+001410     05  WS-CKPT-INTERVAL        PIC 9(06) COMP VALUE ZERO.
+001420     05  WS-CKPT-REMAINDER       PIC 9(06) COMP.
+001430     05  WS-CKPT-QUOTIENT        PIC 9(09) COMP.
+001440     05  WS-SKIP-COUNT           PIC 9(09) COMP VALUE ZERO.
+001450     05  WS-SKIP-CTR             PIC 9(09) COMP.
+001460*--------------------------------------------------------------*
+001470*    WORKING STORAGE FOR THE END-OF-RUN SUMMARY REPORT          *
+001480*--------------------------------------------------------------*
+001490 01  WS-STATISTICS.
+001500     05  WS-TRUNC-COUNT          PIC 9(09) COMP VALUE ZERO.
+001510     05  WS-REJECT-COUNT         PIC 9(09) COMP VALUE ZERO.
+001520     05  WS-MAX-LENGTH           PIC 9(04) COMP VALUE ZERO.
+001530     05  WS-SUM-LENGTH           PIC 9(11) COMP VALUE ZERO.
+001540     05  WS-AVG-LENGTH           PIC 9(6)V9(2) COMP-3 VALUE ZERO.
+001550 01  WS-REPORT-EDIT-FIELDS.
+001560     05  WS-RPT-TOTAL            PIC ZZZ,ZZZ,ZZ9.
+001570     05  WS-RPT-TRUNC            PIC ZZZ,ZZZ,ZZ9.
+001580     05  WS-RPT-REJECT           PIC ZZZ,ZZZ,ZZ9.
+001590     05  WS-RPT-MAXLEN           PIC Z,ZZ9.
+001600     05  WS-RPT-AVGLEN           PIC Z,ZZ9.99.
+001610*--------------------------------------------------------------*
+001620*    WORKING STORAGE FOR THE INPUT/OUTPUT RECONCILIATION        *
+001630*--------------------------------------------------------------*
+001640 01  WS-OUTPUT-LENGTH            PIC 9(4) COMP.
+001650 01  WS-RECONCILIATION.
+001660     05  WS-SUM-OUTPUT-LENGTH    PIC 9(11) COMP VALUE ZERO.
+001670     05  WS-SUM-REJECT-LENGTH    PIC 9(11) COMP VALUE ZERO.
+001680     05  WS-SUM-INPUT-LENGTH     PIC 9(11) COMP VALUE ZERO.
+001690     05  WS-SUM-CUT-LENGTH       PIC 9(11) COMP VALUE ZERO.
+001700 01  WS-RECON-EDIT-FIELDS.
+001710     05  WS-RPT-INCHARS          PIC Z,ZZZ,ZZZ,ZZ9.
+001720     05  WS-RPT-OUTCHARS         PIC Z,ZZZ,ZZZ,ZZ9.
+001730     05  WS-RPT-CUTCHARS         PIC Z,ZZZ,ZZZ,ZZ9.
+001740     05  WS-RPT-REJCHARS         PIC Z,ZZZ,ZZZ,ZZ9.
+001750*--------------------------------------------------------------*
+001760*    WORKING STORAGE FOR THE PRINTABLE-DATA VALIDATION PASS     *
+001770*--------------------------------------------------------------*
+001780 01  WS-VALIDATION.
+001790     05  WS-VALID-SWITCH         PIC X(01) VALUE "Y".
+001800         88  WS-VALID                     VALUE "Y".
+001810         88  WS-INVALID                   VALUE "N".
+001820     05  WS-SCAN-SUB             PIC 9(4) COMP.
+001830 01  WS-DATE-FIELDS.
+001840     05  WS-CURRENT-DATE.
+001850         10  WS-CURRENT-YY       PIC 9(02).
+001860         10  WS-CURRENT-MM       PIC 9(02).
+001870         10  WS-CURRENT-DD       PIC 9(02).
+001880     05  WS-EXCEPTION-DATE       PIC X(10).
+001890*
+001900 PROCEDURE DIVISION.
+001910*--------------------------------------------------------------*
+001920*    0000-MAINLINE                                              *
+001930*--------------------------------------------------------------*
+001940 0000-MAINLINE.
+001950     PERFORM 1000-INITIALIZE
+001960         THRU 1000-EXIT.
+001970     PERFORM 2000-PROCESS-RECORD
+001980         THRU 2000-EXIT
+001990         UNTIL WS-EOF.
+002000     PERFORM 9000-TERMINATE
+002010         THRU 9000-EXIT.
+002020     STOP RUN.
+002030*--------------------------------------------------------------*
+002040*    1000-INITIALIZE  -  OPEN FILES, BUILD EXCEPTION DATE       *
+002050*--------------------------------------------------------------*
+002060 1000-INITIALIZE.
+002070     OPEN INPUT  IN-FILE.
+002080     ACCEPT WS-CURRENT-DATE FROM DATE.
+002090     STRING "20" WS-CURRENT-YY "-" WS-CURRENT-MM "-" WS-CURRENT-DD
+002100         DELIMITED BY SIZE INTO WS-EXCEPTION-DATE.
+002110     PERFORM 1100-READ-PARAMETERS
+002120         THRU 1100-EXIT.
+002130     PERFORM 1300-RESTART-CHECK
+002140         THRU 1300-EXIT.
+002150     PERFORM 1350-OPEN-OUTPUT-FILES
+002160         THRU 1350-EXIT.
+002165     IF NOT WS-EOF THEN
+002170         PERFORM 1200-READ-INPUT
+002175             THRU 1200-EXIT
+002180     END-IF.
+002190 1000-EXIT.
+002200     EXIT.
+002220*--------------------------------------------------------------*
+002230*    1100-READ-PARAMETERS  -  PICK UP THE RUN-TIME LIMIT        *
+002240*--------------------------------------------------------------*
+002250 1100-READ-PARAMETERS.
+002260     OPEN INPUT PARM-FILE.
+002270     READ PARM-FILE
+002280         AT END
+002290             DISPLAY "DL100MN - PARAMETER CARD MISSING - "
+002300                 "USING DEFAULT LIMIT OF 100"
+002310             MOVE 100 TO WS-LIMIT
+002320         NOT AT END
+002330             MOVE PM-LIMIT TO WS-LIMIT
+002340             MOVE PM-CKPT-INTERVAL TO WS-CKPT-INTERVAL
+002350             MOVE PM-MULTIBYTE-SWITCH TO WS-MULTIBYTE-SWITCH
+002360             IF PM-DEST-TYPE NOT = SPACES THEN
+002370                 PERFORM 1150-LOOKUP-DEST-TYPE
+002380                     THRU 1150-EXIT
+002390             END-IF
+002400     END-READ.
+002410     CLOSE PARM-FILE.
+002420 1100-EXIT.
+002430     EXIT.
+002440*--------------------------------------------------------------*
+002450*    1150-LOOKUP-DEST-TYPE  -  RESOLVE SOURCE WIDTH AND LIMIT   *
+002460*                       FROM THE DESTINATION-TYPE CODE           *
+002470*--------------------------------------------------------------*
+002480 1150-LOOKUP-DEST-TYPE.
+002490     SET DT-IDX TO 1.
+002500     SEARCH DT-ENTRY
+002510         AT END
+002520             DISPLAY "DL100MN - UNKNOWN DESTINATION TYPE "
+002530                 PM-DEST-TYPE " - USING PARAMETER CARD LIMIT"
+002540         WHEN DT-CODE(DT-IDX) = PM-DEST-TYPE
+002550             MOVE DT-SOURCE-WIDTH(DT-IDX) TO WS-SOURCE-WIDTH
+002560             MOVE DT-LIMIT(DT-IDX) TO WS-LIMIT
+002570     END-SEARCH.
+002580 1150-EXIT.
+002590     EXIT.
+002600*--------------------------------------------------------------*
+002610*    1200-READ-INPUT  -  READ THE NEXT INPUT RECORD             *
+002620*--------------------------------------------------------------*
+002630 1200-READ-INPUT.
+002640     READ IN-FILE INTO WS-AREA-1
+002650         AT END
+002660             MOVE "Y" TO WS-EOF-SWITCH
+002670         NOT AT END
+002680             ADD 1 TO WS-RECORD-ID
+002690     END-READ.
+002700 1200-EXIT.
+002710     EXIT.
+002720*--------------------------------------------------------------*
+002730*    1300-RESTART-CHECK  -  RESUME PAST THE LAST CHECKPOINT     *
+002740*--------------------------------------------------------------*
+002750 1300-RESTART-CHECK.
+002760     OPEN INPUT CHECKPOINT-FILE.
+002770     IF WS-CKPT-STATUS = "00" THEN
+002780         READ CHECKPOINT-FILE
+002790             AT END
+002800                 MOVE ZERO TO WS-SKIP-COUNT
+002810             NOT AT END
+002820                 MOVE CK-LAST-RECORD-ID TO WS-SKIP-COUNT
+002821                 MOVE CK-TRUNC-COUNT TO WS-TRUNC-COUNT
+002822                 MOVE CK-REJECT-COUNT TO WS-REJECT-COUNT
+002823                 MOVE CK-MAX-LENGTH TO WS-MAX-LENGTH
+002824                 MOVE CK-SUM-LENGTH TO WS-SUM-LENGTH
+002825                 MOVE CK-SUM-INPUT-LENGTH TO WS-SUM-INPUT-LENGTH
+002826                 MOVE CK-SUM-OUTPUT-LENGTH TO WS-SUM-OUTPUT-LENGTH
+002827                 MOVE CK-SUM-REJECT-LENGTH TO WS-SUM-REJECT-LENGTH
+002830         END-READ
+002840         CLOSE CHECKPOINT-FILE
+002850     END-IF.
+002860     IF WS-SKIP-COUNT > ZERO THEN
+002870         DISPLAY "DL100MN - RESTARTING AFTER RECORD "
+002880             WS-SKIP-COUNT
+002890         MOVE WS-SKIP-COUNT TO WS-RECORD-ID
+002900         PERFORM 1310-SKIP-RECORD
+002910             THRU 1310-EXIT
+002920             VARYING WS-SKIP-CTR FROM 1 BY 1
+002930             UNTIL WS-SKIP-CTR > WS-SKIP-COUNT
+002935             OR WS-EOF
+002940     END-IF.
+002950 1300-EXIT.
+002960     EXIT.
+002970*--------------------------------------------------------------*
+002980*    1310-SKIP-RECORD  -  DISCARD AN ALREADY-CHECKPOINTED       *
+002990*                         RECORD DURING A RESTART                *
+003000*--------------------------------------------------------------*
+003010 1310-SKIP-RECORD.
+003020     READ IN-FILE INTO WS-AREA-1
+003030         AT END
+003040             MOVE "Y" TO WS-EOF-SWITCH
+003050     END-READ.
+003060 1310-EXIT.
+003070     EXIT.
+003075*--------------------------------------------------------------*
+003076*    1350-OPEN-OUTPUT-FILES  -  OPEN THE OUTPUT, EXCEPTION AND  *
+003077*                       REJECT FILES.  A FRESH RUN STARTS THEM   *
+003078*                       OVER; A RESTART PAST A CHECKPOINT MUST   *
+003079*                       EXTEND THEM SO RECORDS ALREADY WRITTEN   *
+003080*                       BEFORE THE ABEND ARE NOT LOST.  IF A     *
+003081*                       RESTART FINDS ONE OF THEM MISSING (E.G.  *
+003082*                       NO TRUNCATIONS OR REJECTS HAPPENED       *
+003083*                       BEFORE THE ABEND) FALL BACK TO STARTING  *
+003084*                       THAT ONE FRESH.                          *
+003085*--------------------------------------------------------------*
+003086 1350-OPEN-OUTPUT-FILES.
+003087     IF WS-SKIP-COUNT > ZERO THEN
+003088         OPEN EXTEND OUT-FILE
+003089         IF WS-OUT-STATUS = "35" THEN
+003090             OPEN OUTPUT OUT-FILE
+003091         END-IF
+003092         OPEN EXTEND EXCEPT-FILE
+003093         IF WS-EXCEPT-STATUS = "35" THEN
+003094             OPEN OUTPUT EXCEPT-FILE
+003095         END-IF
+003096         OPEN EXTEND REJECT-FILE
+003097         IF WS-REJECT-STATUS = "35" THEN
+003098             OPEN OUTPUT REJECT-FILE
+003099         END-IF
+003100     ELSE
+003101         OPEN OUTPUT OUT-FILE
+003102         OPEN OUTPUT EXCEPT-FILE
+003103         OPEN OUTPUT REJECT-FILE
+003104     END-IF.
+003105 1350-EXIT.
+003106     EXIT.
+003107*--------------------------------------------------------------*
+003108*    2000-PROCESS-RECORD  -  LENGTH CHECK AND TRUNCATE          *
+003109*--------------------------------------------------------------*
+003110 2000-PROCESS-RECORD.
+003115     PERFORM 2010-COMPUTE-CONTENT-LENGTH
+003116         THRU 2010-EXIT.
+003118     IF WS-LENGTH > WS-MAX-LENGTH THEN
+003119         MOVE WS-LENGTH TO WS-MAX-LENGTH
+003120     END-IF.
+003150     ADD WS-LENGTH TO WS-SUM-INPUT-LENGTH.
+003160     PERFORM 1900-VALIDATE-RECORD
+003170         THRU 1900-EXIT.
+003180     IF WS-VALID THEN
+003190         PERFORM 2050-TRUNCATE-AND-WRITE
+003200             THRU 2050-EXIT
+003210     ELSE
+003220         ADD 1 TO WS-REJECT-COUNT
+003230         PERFORM 1950-WRITE-REJECT
+003240             THRU 1950-EXIT
+003250     END-IF.
+003260     IF WS-CKPT-INTERVAL > ZERO THEN
+003270         DIVIDE WS-RECORD-ID BY WS-CKPT-INTERVAL
+003280             GIVING WS-CKPT-QUOTIENT
+003290             REMAINDER WS-CKPT-REMAINDER
+003300         IF WS-CKPT-REMAINDER = ZERO THEN
+003310             PERFORM 2200-WRITE-CHECKPOINT
+003320                 THRU 2200-EXIT
+003330         END-IF
+003340     END-IF.
+003350     PERFORM 1200-READ-INPUT
+003360         THRU 1200-EXIT.
+003370 2000-EXIT.
+003380     EXIT.
+003381*--------------------------------------------------------------*
+003382*    2010-COMPUTE-CONTENT-LENGTH  -  FIND THE REAL CONTENT       *
+003383*                       LENGTH OF WS-AREA-1 BY TRIMMING TRAILING  *
+003384*                       SPACES BACK FROM WS-SOURCE-WIDTH.  "FOR   *
+003385*                       CHARACTERS" TALLIES THE DECLARED LENGTH   *
+003386*                       OF THE REFERENCE-MODIFIED FIELD, NOT THE  *
+003387*                       LENGTH OF THE DATA IN IT, SO IT CANNOT BE *
+003388*                       USED HERE.                                *
+003389*--------------------------------------------------------------*
+003390 2010-COMPUTE-CONTENT-LENGTH.
+003391     MOVE WS-SOURCE-WIDTH TO WS-LENGTH.
+003392     PERFORM 2020-TRIM-TRAILING-SPACE
+003393         THRU 2020-EXIT
+003394         UNTIL WS-LENGTH = ZERO
+003395         OR WS-AREA-1(WS-LENGTH:1) NOT = SPACE.
+003396 2010-EXIT.
+003397     EXIT.
+003398*--------------------------------------------------------------*
+003399*    2020-TRIM-TRAILING-SPACE  -  BACK UP ONE BYTE               *
+003400*--------------------------------------------------------------*
+003401 2020-TRIM-TRAILING-SPACE.
+003402     SUBTRACT 1 FROM WS-LENGTH.
+003403 2020-EXIT.
+003404     EXIT.
+003405*--------------------------------------------------------------*
+003406*    1900-VALIDATE-RECORD  -  REJECT NON-PRINTABLE GARBAGE      *
+003407*--------------------------------------------------------------*
+003420 1900-VALIDATE-RECORD.
+003430     MOVE "Y" TO WS-VALID-SWITCH.
+003440     PERFORM 1910-SCAN-CHARACTER
+003450         THRU 1910-EXIT
+003460         VARYING WS-SCAN-SUB FROM 1 BY 1
+003470         UNTIL WS-SCAN-SUB > WS-SOURCE-WIDTH
+003480         OR WS-INVALID.
+003490 1900-EXIT.
+003500     EXIT.
+003510*--------------------------------------------------------------*
+003520*    1910-SCAN-CHARACTER  -  TEST ONE BYTE FOR PRINTABILITY     *
+003530*--------------------------------------------------------------*
+003540 1910-SCAN-CHARACTER.
+003550     IF WS-AREA-1(WS-SCAN-SUB:1) < SPACE
+003560         OR (WS-AREA-1(WS-SCAN-SUB:1) > "~"
+003570             AND NOT WS-MULTIBYTE-FEED)
+003580         MOVE "N" TO WS-VALID-SWITCH
+003590     END-IF.
+003600 1910-EXIT.
+003610     EXIT.
+003620*--------------------------------------------------------------*
+003630*    1950-WRITE-REJECT  -  LOG A REJECTED RECORD.  REJCFILE IS    *
+003635*              LINE SEQUENTIAL LIKE THE REST OF THE AUDIT-FILE    *
+003636*              FAMILY, SO THE ORIGINAL VALUE IS SANITIZED FIRST - *
+003637*              THE LOW-VALUES/CONTROL BYTES THAT EARNED THE       *
+003638*              RECORD ITS REJECTION ARE EXACTLY THE BYTES A LINE- *
+003639*              DELIMITED TEXT FILE CANNOT CARRY.                  *
+003640*--------------------------------------------------------------*
+003650 1950-WRITE-REJECT.
+003660     MOVE WS-EXCEPTION-DATE          TO RJ-DATE-WRITTEN.
+003670     MOVE WS-RECORD-ID               TO RJ-RECORD-ID.
+003680     MOVE "NON-PRINTABLE OR LOW-VALUE DATA IN RECORD"
+003690                                      TO RJ-REASON.
+003695     MOVE SPACES                     TO RJ-ORIGINAL-VALUE.
+003696     PERFORM 1955-SANITIZE-REJECT-BYTE
+003697         THRU 1955-EXIT
+003698         VARYING WS-SCAN-SUB FROM 1 BY 1
+003699         UNTIL WS-SCAN-SUB > WS-SOURCE-WIDTH.
+003710     WRITE RJ-RECORD.
+003720     ADD WS-LENGTH TO WS-SUM-REJECT-LENGTH.
+003730 1950-EXIT.
+003740     EXIT.
+003741*--------------------------------------------------------------*
+003742*    1955-SANITIZE-REJECT-BYTE  -  COPY ONE BYTE OF THE ORIGINAL  *
+003743*              VALUE INTO THE REJECT RECORD, SUBSTITUTING "." FOR *
+003744*              ANY BYTE A LINE SEQUENTIAL FILE CANNOT CARRY.  THE *
+003745*              SAME PRINTABILITY TEST AS 1910-SCAN-CHARACTER SO A *
+003746*              MULTI-BYTE FEED'S HIGH-ORDER LEAD BYTES STILL      *
+003747*              COME THROUGH UNCHANGED.                            *
+003748*--------------------------------------------------------------*
+003749 1955-SANITIZE-REJECT-BYTE.
+003750     IF WS-AREA-1(WS-SCAN-SUB:1) < SPACE
+003751         OR (WS-AREA-1(WS-SCAN-SUB:1) > "~"
+003752             AND NOT WS-MULTIBYTE-FEED)
+003753         MOVE "." TO RJ-ORIGINAL-VALUE(WS-SCAN-SUB:1)
+003754     ELSE
+003755         MOVE WS-AREA-1(WS-SCAN-SUB:1)
+003756             TO RJ-ORIGINAL-VALUE(WS-SCAN-SUB:1)
+003757     END-IF.
+003758 1955-EXIT.
+003759     EXIT.
+003761*--------------------------------------------------------------*
+003762*    2050-TRUNCATE-AND-WRITE  -  LENGTH CHECK, TRUNCATE, WRITE  *
+003763*--------------------------------------------------------------*
+003780 2050-TRUNCATE-AND-WRITE.
+003790     CALL "DL100TRN" USING WS-AREA-1 WS-AREA-2 WS-LIMIT
+003800         WS-LENGTH WS-MULTIBYTE-SWITCH WS-TRUNCATED-SWITCH
+003810         WS-SOURCE-WIDTH WS-OUTPUT-LENGTH.
+003820     IF WS-TRUNCATED THEN
+003830         DISPLAY "Input string is too long. Truncating to "
+003840             WS-LIMIT " characters."
+003850         ADD 1 TO WS-TRUNC-COUNT
+003860         PERFORM 2100-WRITE-EXCEPTION
+003870             THRU 2100-EXIT
+003880     END-IF.
+003920     ADD WS-LENGTH TO WS-SUM-LENGTH.
+003930     ADD WS-OUTPUT-LENGTH TO WS-SUM-OUTPUT-LENGTH.
+003940     MOVE WS-AREA-2 TO OUT-RECORD.
+003950     WRITE OUT-RECORD.
+003960 2050-EXIT.
+003970     EXIT.
+003980*--------------------------------------------------------------*
+003990*    2100-WRITE-EXCEPTION  -  LOG A TRUNCATION EVENT            *
+004000*--------------------------------------------------------------*
+004010 2100-WRITE-EXCEPTION.
+004020     MOVE WS-EXCEPTION-DATE  TO EX-DATE-WRITTEN.
+004030     MOVE WS-RECORD-ID       TO EX-RECORD-ID.
+004040     MOVE WS-LENGTH          TO EX-ACTUAL-LENGTH.
+004050     MOVE WS-LIMIT           TO EX-LIMIT-USED.
+004060     MOVE WS-AREA-1          TO EX-ORIGINAL-VALUE.
+004070     MOVE WS-AREA-2          TO EX-TRUNCATED-VALUE.
+004080     WRITE EX-RECORD.
+004090 2100-EXIT.
+004100     EXIT.
+004110*--------------------------------------------------------------*
+004120*    2200-WRITE-CHECKPOINT  -  RECORD HOW FAR WE HAVE GOTTEN    *
+004130*--------------------------------------------------------------*
+004140 2200-WRITE-CHECKPOINT.
+004150     OPEN OUTPUT CHECKPOINT-FILE.
+004160     MOVE WS-RECORD-ID TO CK-LAST-RECORD-ID.
+004161     MOVE WS-TRUNC-COUNT TO CK-TRUNC-COUNT.
+004162     MOVE WS-REJECT-COUNT TO CK-REJECT-COUNT.
+004163     MOVE WS-MAX-LENGTH TO CK-MAX-LENGTH.
+004164     MOVE WS-SUM-LENGTH TO CK-SUM-LENGTH.
+004165     MOVE WS-SUM-INPUT-LENGTH TO CK-SUM-INPUT-LENGTH.
+004166     MOVE WS-SUM-OUTPUT-LENGTH TO CK-SUM-OUTPUT-LENGTH.
+004167     MOVE WS-SUM-REJECT-LENGTH TO CK-SUM-REJECT-LENGTH.
+004170     WRITE CK-RECORD.
+004180     CLOSE CHECKPOINT-FILE.
+004190 2200-EXIT.
+004200     EXIT.
+004210*--------------------------------------------------------------*
+004220*    9000-TERMINATE  -  CLOSE FILES, CLEAR THE CHECKPOINT       *
+004230*--------------------------------------------------------------*
+004240 9000-TERMINATE.
+004250     PERFORM 9100-PRINT-SUMMARY
+004260         THRU 9100-EXIT.
+004270     CLOSE IN-FILE.
+004280     CLOSE OUT-FILE.
+004290     CLOSE EXCEPT-FILE.
+004300     CLOSE REJECT-FILE.
+004310     OPEN OUTPUT CHECKPOINT-FILE.
+004320     MOVE ZERO TO CK-RECORD.
+004330     WRITE CK-RECORD.
+004340     CLOSE CHECKPOINT-FILE.
+004350 9000-EXIT.
+004360     EXIT.
+004370*--------------------------------------------------------------*
+004380*    9100-PRINT-SUMMARY  -  END-OF-RUN TRUNCATION STATISTICS    *
+004390*--------------------------------------------------------------*
+004400 9100-PRINT-SUMMARY.
+004410     IF WS-RECORD-ID > ZERO THEN
+004420         DIVIDE WS-SUM-INPUT-LENGTH BY WS-RECORD-ID
+004430             GIVING WS-AVG-LENGTH ROUNDED
+004440     END-IF.
+004450     MOVE WS-RECORD-ID TO WS-RPT-TOTAL.
+004460     MOVE WS-TRUNC-COUNT TO WS-RPT-TRUNC.
+004470     MOVE WS-REJECT-COUNT TO WS-RPT-REJECT.
+004480     MOVE WS-MAX-LENGTH TO WS-RPT-MAXLEN.
+004490     MOVE WS-AVG-LENGTH TO WS-RPT-AVGLEN.
+004500     SUBTRACT WS-SUM-OUTPUT-LENGTH FROM WS-SUM-LENGTH
+004510         GIVING WS-SUM-CUT-LENGTH.
+004520     MOVE WS-SUM-INPUT-LENGTH TO WS-RPT-INCHARS.
+004530     MOVE WS-SUM-OUTPUT-LENGTH TO WS-RPT-OUTCHARS.
+004540     MOVE WS-SUM-CUT-LENGTH TO WS-RPT-CUTCHARS.
+004550     MOVE WS-SUM-REJECT-LENGTH TO WS-RPT-REJCHARS.
+004560     OPEN OUTPUT REPORT-FILE.
+004570     MOVE "DL100MN - TRUNCATION RUN SUMMARY" TO RP-RECORD.
+004580     WRITE RP-RECORD.
+004590     MOVE SPACES TO RP-RECORD.
+004600     WRITE RP-RECORD.
+004610     MOVE SPACES TO RP-RECORD.
+004620     STRING "TOTAL RECORDS READ . . . . . . . " WS-RPT-TOTAL
+004630         DELIMITED BY SIZE INTO RP-RECORD.
+004640     WRITE RP-RECORD.
+004650     MOVE SPACES TO RP-RECORD.
+004660     STRING "RECORDS TRUNCATED . . . . . . . . " WS-RPT-TRUNC
+004670         DELIMITED BY SIZE INTO RP-RECORD.
+004680     WRITE RP-RECORD.
+004690     MOVE SPACES TO RP-RECORD.
+004700     STRING "RECORDS REJECTED . . . . . . . . . " WS-RPT-REJECT
+004710         DELIMITED BY SIZE INTO RP-RECORD.
+004720     WRITE RP-RECORD.
+004730     MOVE SPACES TO RP-RECORD.
+004740     STRING "LONGEST LENGTH SEEN . . . . . . . " WS-RPT-MAXLEN
+004750         DELIMITED BY SIZE INTO RP-RECORD.
+004760     WRITE RP-RECORD.
+004770     MOVE SPACES TO RP-RECORD.
+004780     STRING "AVERAGE LENGTH . . . . . . . . . . " WS-RPT-AVGLEN
+004790         DELIMITED BY SIZE INTO RP-RECORD.
+004800     WRITE RP-RECORD.
+004810     MOVE SPACES TO RP-RECORD.
+004820     WRITE RP-RECORD.
+004830     MOVE "INPUT/OUTPUT CHARACTER RECONCILIATION" TO RP-RECORD.
+004840     WRITE RP-RECORD.
+004850     MOVE SPACES TO RP-RECORD.
+004860     WRITE RP-RECORD.
+004870     MOVE SPACES TO RP-RECORD.
+004880     STRING "TOTAL CHARACTERS READ . . . . . . " WS-RPT-INCHARS
+004890         DELIMITED BY SIZE INTO RP-RECORD.
+004900     WRITE RP-RECORD.
+004910     MOVE SPACES TO RP-RECORD.
+004920     STRING "CHARACTERS WRITTEN TO OUTPUT . . . " WS-RPT-OUTCHARS
+004930         DELIMITED BY SIZE INTO RP-RECORD.
+004940     WRITE RP-RECORD.
+004950     MOVE SPACES TO RP-RECORD.
+004960     STRING "CHARACTERS REMOVED BY TRUNCATION . " WS-RPT-CUTCHARS
+004970         DELIMITED BY SIZE INTO RP-RECORD.
+004980     WRITE RP-RECORD.
+004990     MOVE SPACES TO RP-RECORD.
+005000     STRING "CHARACTERS IN REJECTED RECORDS. . . " WS-RPT-REJCHARS
+005010         DELIMITED BY SIZE INTO RP-RECORD.
+005020     WRITE RP-RECORD.
+005030     CLOSE REPORT-FILE.
+005040 9100-EXIT.
+005050     EXIT.
